@@ -0,0 +1,140 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRC01RPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NAME-MASTER-FILE ASSIGN TO "NAMEMSTR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-NM-FILE-STATUS.
+           SELECT PRINT-FILE ASSIGN TO "SYSPRINT"
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NAME-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY NAMEMSTR.
+
+       FD  PRINT-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  PRINT-RECORD PIC X(132).
+
+       WORKING-STORAGE SECTION.
+           01 WS-EOF-SWITCH PIC X(01) VALUE "N".
+               88 WS-END-OF-FILE VALUE "Y".
+           01 WS-LINE-COUNT PIC 9(04) VALUE ZERO.
+           01 WS-PAGE-COUNT PIC 9(04) VALUE ZERO.
+           01 WS-TOTAL-RECORDS PIC 9(06) VALUE ZERO.
+           01 WS-RUN-DATE PIC 9(08).
+           01 WS-NM-FILE-STATUS PIC X(02) VALUE SPACES.
+
+           01 WS-HEADING-1.
+               05 FILLER PIC X(20) VALUE "PRC01RPT - NAME LOG ".
+               05 FILLER PIC X(11) VALUE "RUN DATE: ".
+               05 WH1-RUN-DATE PIC X(10).
+               05 FILLER PIC X(11) VALUE "     PAGE ".
+               05 WH1-PAGE-NBR PIC ZZZ9.
+               05 FILLER PIC X(76) VALUE SPACES.
+
+           01 WS-HEADING-2.
+               05 FILLER PIC X(06) VALUE " LINE ".
+               05 FILLER PIC X(08) VALUE "REC DATE".
+               05 FILLER PIC X(01) VALUE SPACES.
+               05 FILLER PIC X(06) VALUE "SEQ NO".
+               05 FILLER PIC X(02) VALUE SPACES.
+               05 FILLER PIC X(15) VALUE "LAST NAME".
+               05 FILLER PIC X(01) VALUE SPACES.
+               05 FILLER PIC X(12) VALUE "FIRST NAME".
+               05 FILLER PIC X(01) VALUE SPACES.
+               05 FILLER PIC X(01) VALUE "M".
+               05 FILLER PIC X(01) VALUE SPACES.
+               05 FILLER PIC X(09) VALUE "ID NUMBER".
+               05 FILLER PIC X(01) VALUE SPACES.
+               05 FILLER PIC X(04) VALUE "DEPT".
+               05 FILLER PIC X(64) VALUE SPACES.
+
+           01 WS-DETAIL-LINE.
+               05 WD-LINE-NBR PIC ZZZ9.
+               05 FILLER PIC X(02) VALUE SPACES.
+               05 WD-RECORD-DATE PIC 9(08).
+               05 FILLER PIC X(01) VALUE SPACES.
+               05 WD-SEQ-NBR PIC ZZZZZ9.
+               05 FILLER PIC X(02) VALUE SPACES.
+               05 WD-LAST-NAME PIC X(15).
+               05 FILLER PIC X(01) VALUE SPACES.
+               05 WD-FIRST-NAME PIC X(12).
+               05 FILLER PIC X(01) VALUE SPACES.
+               05 WD-MIDDLE-INITIAL PIC X(01).
+               05 FILLER PIC X(01) VALUE SPACES.
+               05 WD-ID-NUMBER PIC X(09).
+               05 FILLER PIC X(01) VALUE SPACES.
+               05 WD-DEPARTMENT PIC X(04).
+               05 FILLER PIC X(64) VALUE SPACES.
+
+           01 WS-TOTAL-LINE.
+               05 FILLER PIC X(20) VALUE
+                   "TOTAL RECORDS READ: ".
+               05 WT-TOTAL PIC ZZZ,ZZ9.
+               05 FILLER PIC X(105) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE.
+           PERFORM UNTIL WS-END-OF-FILE
+               PERFORM 2000-PROCESS-RECORD
+           END-PERFORM.
+           PERFORM 9000-TERMINATE.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           OPEN INPUT NAME-MASTER-FILE.
+           OPEN OUTPUT PRINT-FILE.
+           IF WS-NM-FILE-STATUS = "35"
+               MOVE "Y" TO WS-EOF-SWITCH
+           ELSE
+               READ NAME-MASTER-FILE
+                   AT END MOVE "Y" TO WS-EOF-SWITCH
+               END-READ
+           END-IF.
+
+       2000-PROCESS-RECORD.
+           IF WS-LINE-COUNT = ZERO OR WS-LINE-COUNT >= 60
+               PERFORM 8000-WRITE-HEADING
+           END-IF.
+           ADD 1 TO WS-LINE-COUNT.
+           ADD 1 TO WS-TOTAL-RECORDS.
+           MOVE WS-LINE-COUNT TO WD-LINE-NBR.
+           MOVE NM-RUN-DATE TO WD-RECORD-DATE.
+           MOVE NM-SEQUENCE-NBR TO WD-SEQ-NBR.
+           MOVE NM-LAST-NAME TO WD-LAST-NAME.
+           MOVE NM-FIRST-NAME TO WD-FIRST-NAME.
+           MOVE NM-MIDDLE-INITIAL TO WD-MIDDLE-INITIAL.
+           MOVE NM-ID-NUMBER TO WD-ID-NUMBER.
+           MOVE NM-DEPARTMENT TO WD-DEPARTMENT.
+           WRITE PRINT-RECORD FROM WS-DETAIL-LINE.
+           READ NAME-MASTER-FILE
+               AT END MOVE "Y" TO WS-EOF-SWITCH
+           END-READ.
+
+       8000-WRITE-HEADING.
+           ADD 1 TO WS-PAGE-COUNT.
+           MOVE ZERO TO WS-LINE-COUNT.
+           MOVE WS-RUN-DATE(5:2) TO WH1-RUN-DATE(1:2).
+           MOVE "/" TO WH1-RUN-DATE(3:1).
+           MOVE WS-RUN-DATE(7:2) TO WH1-RUN-DATE(4:2).
+           MOVE "/" TO WH1-RUN-DATE(6:1).
+           MOVE WS-RUN-DATE(1:4) TO WH1-RUN-DATE(7:4).
+           MOVE WS-PAGE-COUNT TO WH1-PAGE-NBR.
+           WRITE PRINT-RECORD FROM WS-HEADING-1
+               AFTER ADVANCING PAGE.
+           WRITE PRINT-RECORD FROM WS-HEADING-2
+               AFTER ADVANCING 2 LINES.
+
+       9000-TERMINATE.
+           MOVE WS-TOTAL-RECORDS TO WT-TOTAL.
+           WRITE PRINT-RECORD FROM WS-TOTAL-LINE
+               AFTER ADVANCING 2 LINES.
+           IF WS-NM-FILE-STATUS NOT = "35"
+               CLOSE NAME-MASTER-FILE
+           END-IF.
+           CLOSE PRINT-FILE.

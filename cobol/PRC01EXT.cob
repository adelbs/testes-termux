@@ -0,0 +1,88 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRC01EXT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NAME-MASTER-FILE ASSIGN TO "NAMEMSTR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-NM-FILE-STATUS.
+           SELECT BADGE-EXTRACT-FILE ASSIGN TO "BADGEXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NAME-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY NAMEMSTR.
+
+       FD  BADGE-EXTRACT-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  BADGE-RECORD PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           01 WS-EOF-SWITCH PIC X(01) VALUE "N".
+               88 WS-END-OF-FILE VALUE "Y".
+           01 WS-TOTAL-RECORDS PIC 9(06) VALUE ZERO.
+
+           01 WS-BADGE-LINE PIC X(80).
+           01 WS-QUOTE PIC X(01) VALUE '"'.
+           01 WS-NM-FILE-STATUS PIC X(02) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE.
+           PERFORM UNTIL WS-END-OF-FILE
+               PERFORM 2000-PROCESS-RECORD
+           END-PERFORM.
+           PERFORM 9000-TERMINATE.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT NAME-MASTER-FILE.
+           OPEN OUTPUT BADGE-EXTRACT-FILE.
+           MOVE '"ID NUMBER","LAST NAME","FIRST NAME","MI","DEPARTMENT"'
+               TO WS-BADGE-LINE.
+           WRITE BADGE-RECORD FROM WS-BADGE-LINE.
+           IF WS-NM-FILE-STATUS = "35"
+               MOVE "Y" TO WS-EOF-SWITCH
+           ELSE
+               READ NAME-MASTER-FILE
+                   AT END MOVE "Y" TO WS-EOF-SWITCH
+               END-READ
+           END-IF.
+
+       2000-PROCESS-RECORD.
+           ADD 1 TO WS-TOTAL-RECORDS.
+           MOVE SPACES TO WS-BADGE-LINE.
+           STRING WS-QUOTE                          DELIMITED BY SIZE
+                  FUNCTION TRIM(NM-ID-NUMBER)        DELIMITED BY SIZE
+                  WS-QUOTE                           DELIMITED BY SIZE
+                  ","                                DELIMITED BY SIZE
+                  WS-QUOTE                           DELIMITED BY SIZE
+                  FUNCTION TRIM(NM-LAST-NAME)        DELIMITED BY SIZE
+                  WS-QUOTE                           DELIMITED BY SIZE
+                  ","                                DELIMITED BY SIZE
+                  WS-QUOTE                           DELIMITED BY SIZE
+                  FUNCTION TRIM(NM-FIRST-NAME)       DELIMITED BY SIZE
+                  WS-QUOTE                           DELIMITED BY SIZE
+                  ","                                DELIMITED BY SIZE
+                  WS-QUOTE                           DELIMITED BY SIZE
+                  NM-MIDDLE-INITIAL                  DELIMITED BY SIZE
+                  WS-QUOTE                           DELIMITED BY SIZE
+                  ","                                DELIMITED BY SIZE
+                  WS-QUOTE                           DELIMITED BY SIZE
+                  FUNCTION TRIM(NM-DEPARTMENT)       DELIMITED BY SIZE
+                  WS-QUOTE                           DELIMITED BY SIZE
+               INTO WS-BADGE-LINE
+           END-STRING.
+           WRITE BADGE-RECORD FROM WS-BADGE-LINE.
+           READ NAME-MASTER-FILE
+               AT END MOVE "Y" TO WS-EOF-SWITCH
+           END-READ.
+
+       9000-TERMINATE.
+           IF WS-NM-FILE-STATUS NOT = "35"
+               CLOSE NAME-MASTER-FILE
+           END-IF.
+           CLOSE BADGE-EXTRACT-FILE.
+           DISPLAY "PRC01EXT - BADGE RECORDS EXTRACTED: "
+               WS-TOTAL-RECORDS.

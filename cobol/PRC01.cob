@@ -1,10 +1,404 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PRC01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NAME-MASTER-FILE ASSIGN TO "NAMEMSTR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-NM-FILE-STATUS.
+           SELECT TRANSACTION-FILE ASSIGN TO "PRC01TRN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "PRC01CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKP-FILE-STATUS.
+           SELECT OPTIONAL AUDIT-FILE ASSIGN TO "PRC01AUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  NAME-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY NAMEMSTR.
+
+       FD  TRANSACTION-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY PERSONREC
+               REPLACING ==PERSON-RECORD== BY ==TRANS-RECORD==
+                         LEADING ==PR-== BY ==TR-==.
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CKP-RECORD.
+           05 CKP-LAST-TRANS-COUNT PIC 9(06).
+           05 CKP-LAST-NM-SEQ PIC 9(06).
+
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  AUD-RECORD.
+           05 AUD-USER-ID PIC X(08).
+           05 AUD-TIMESTAMP PIC X(14).
+           05 AUD-RAW-INPUT PIC X(20).
+           05 AUD-VALID-FLAG PIC X(01).
+
        WORKING-STORAGE SECTION.
-           01 NAME PIC X(20).
+           COPY PERSONREC.
+
+           01 WS-EOJ-SWITCH PIC X(01) VALUE "N".
+               88 WS-END-OF-JOB VALUE "Y".
+           01 WS-VALID-SWITCH PIC X(01) VALUE "N".
+               88 WS-NAME-IS-VALID VALUE "Y".
+           01 WS-RUN-MODE PIC X(01) VALUE "I".
+               88 WS-BATCH-MODE VALUE "B" "R".
+               88 WS-RESTART-MODE VALUE "R".
+           01 WS-RUN-PARM PIC X(08) VALUE SPACES.
+           01 WS-SEQUENCE-NBR PIC 9(06) VALUE ZEROES.
+           01 WS-TRANS-COUNT PIC 9(06) VALUE ZEROES.
+           01 WS-CHECKPOINT-INTERVAL PIC 9(04) VALUE 50.
+           01 WS-SKIP-COUNT PIC 9(06).
+           01 WS-RUN-DATE PIC 9(08).
+           01 WS-SUBSCRIPT PIC 9(02).
+           01 WS-CHAR PIC X(01).
+           01 WS-PAREN-COUNT PIC S9(03) VALUE ZERO.
+           01 WS-VALIDATE-TEXT PIC X(20).
+           01 WS-USER-ID PIC X(08) VALUE SPACES.
+           01 WS-TIME-NOW PIC 9(08).
+           01 WS-NM-FILE-STATUS PIC X(02) VALUE SPACES.
+           01 WS-LOAD-EOF-SWITCH PIC X(01) VALUE "N".
+               88 WS-LOAD-EOF VALUE "Y".
+           01 WS-DUP-FOUND-SWITCH PIC X(01) VALUE "N".
+               88 WS-DUPLICATE-FOUND VALUE "Y".
+           01 WS-DUP-COUNT PIC 9(04) VALUE ZERO.
+           01 WS-DUP-IDX PIC 9(04).
+           01 WS-DUP-MATCH-SEQ PIC 9(06).
+           01 WS-DUP-MATCH-DATE PIC 9(08).
+           01 WS-COMPARE-LAST PIC X(15).
+           01 WS-COMPARE-FIRST PIC X(12).
+           01 WS-DUP-TABLE.
+               05 WS-DUP-ENTRY OCCURS 9999 TIMES.
+                   10 WS-DUP-LAST PIC X(15).
+                   10 WS-DUP-FIRST PIC X(12).
+                   10 WS-DUP-SEQ PIC 9(06).
+                   10 WS-DUP-DATE PIC 9(08).
+           01 WS-MAX-SEQ-TODAY PIC 9(06) VALUE ZERO.
+           01 WS-CKP-FILE-STATUS PIC X(02) VALUE SPACES.
+           01 WS-AUD-FILE-STATUS PIC X(02) VALUE SPACES.
+           01 WS-DUP-TABLE-FULL-SWITCH PIC X(01) VALUE "N".
+               88 WS-DUP-TABLE-IS-FULL VALUE "Y".
+           01 WS-COMMIT-SWITCH PIC X(01) VALUE "N".
+               88 WS-COMMIT-OK VALUE "Y".
+           01 WS-CONFIRM-RESPONSE PIC X(01) VALUE SPACES.
        PROCEDURE DIVISION.
-           DISPLAY "What is your name?".
-           ACCEPT NAME FROM CONSOLE.
-           DISPLAY "HELLO, " NAME.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE.
+           PERFORM UNTIL WS-END-OF-JOB
+               PERFORM 2500-CAPTURE-PERSON
+               IF NOT WS-END-OF-JOB
+                   DISPLAY "HELLO, " PR-FIRST-NAME " " PR-LAST-NAME
+                   PERFORM 5000-WRITE-NAME-MASTER
+               END-IF
+           END-PERFORM.
+           PERFORM 9000-TERMINATE.
            STOP RUN.
+
+       1000-INITIALIZE.
+           DISPLAY "USER" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-USER-ID FROM ENVIRONMENT-VALUE.
+           ACCEPT WS-RUN-PARM FROM COMMAND-LINE.
+           EVALUATE WS-RUN-PARM
+               WHEN "BATCH"
+                   MOVE "B" TO WS-RUN-MODE
+               WHEN "RESTART"
+                   MOVE "R" TO WS-RUN-MODE
+           END-EVALUATE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           IF WS-BATCH-MODE
+               OPEN INPUT TRANSACTION-FILE
+           END-IF.
+           IF WS-RESTART-MODE
+               PERFORM 1100-RESTART-FROM-CHECKPOINT
+           END-IF.
+           PERFORM 1170-LOAD-DUP-TABLE.
+           OPEN EXTEND NAME-MASTER-FILE.
+           IF WS-NM-FILE-STATUS = "35"
+               OPEN OUTPUT NAME-MASTER-FILE
+           END-IF.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUD-FILE-STATUS NOT = "00"
+               AND WS-AUD-FILE-STATUS NOT = "05"
+               DISPLAY "WARNING - AUDIT FILE OPEN FAILED, STATUS "
+                   WS-AUD-FILE-STATUS " - AUDIT TRAIL NOT AVAILABLE"
+           END-IF.
+
+       1100-RESTART-FROM-CHECKPOINT.
+           MOVE ZERO TO CKP-LAST-TRANS-COUNT.
+           MOVE ZERO TO CKP-LAST-NM-SEQ.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKP-FILE-STATUS = "35"
+               DISPLAY "NO CHECKPOINT - STARTING AT RECORD 1"
+           ELSE
+               READ CHECKPOINT-FILE
+                   AT END DISPLAY "NO CHECKPOINT - STARTING AT RECORD 1"
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+           MOVE CKP-LAST-NM-SEQ TO WS-SEQUENCE-NBR.
+           MOVE CKP-LAST-TRANS-COUNT TO WS-TRANS-COUNT.
+           PERFORM 1150-SKIP-PROCESSED-TRANSACTIONS.
+           DISPLAY "RESTART AFTER TRANS " WS-TRANS-COUNT
+               " NM SEQ " WS-SEQUENCE-NBR.
+
+       1150-SKIP-PROCESSED-TRANSACTIONS.
+           PERFORM VARYING WS-SKIP-COUNT FROM 1 BY 1
+                   UNTIL WS-SKIP-COUNT > CKP-LAST-TRANS-COUNT
+                       OR WS-END-OF-JOB
+               READ TRANSACTION-FILE
+                   AT END PERFORM 1160-SKIP-SHORT-FILE
+               END-READ
+           END-PERFORM.
+
+       1160-SKIP-SHORT-FILE.
+           DISPLAY "TRANSACTION FILE SHORTER THAN CHECKPOINT".
+           MOVE "Y" TO WS-EOJ-SWITCH.
+
+       1170-LOAD-DUP-TABLE.
+           MOVE "N" TO WS-LOAD-EOF-SWITCH.
+           MOVE ZERO TO WS-MAX-SEQ-TODAY.
+           OPEN INPUT NAME-MASTER-FILE.
+           IF WS-NM-FILE-STATUS = "35"
+               MOVE "Y" TO WS-LOAD-EOF-SWITCH
+           END-IF.
+           PERFORM UNTIL WS-LOAD-EOF
+               READ NAME-MASTER-FILE
+                   AT END MOVE "Y" TO WS-LOAD-EOF-SWITCH
+                   NOT AT END PERFORM 1180-ADD-DUP-ENTRY
+               END-READ
+           END-PERFORM.
+           IF WS-NM-FILE-STATUS NOT = "35"
+               CLOSE NAME-MASTER-FILE
+           END-IF.
+           IF NOT WS-RESTART-MODE
+               MOVE WS-MAX-SEQ-TODAY TO WS-SEQUENCE-NBR
+           END-IF.
+
+       1180-ADD-DUP-ENTRY.
+           IF WS-DUP-COUNT < 9999
+               ADD 1 TO WS-DUP-COUNT
+               MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(NM-LAST-NAME))
+                   TO WS-DUP-LAST(WS-DUP-COUNT)
+               MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(NM-FIRST-NAME))
+                   TO WS-DUP-FIRST(WS-DUP-COUNT)
+               MOVE NM-SEQUENCE-NBR TO WS-DUP-SEQ(WS-DUP-COUNT)
+               MOVE NM-RUN-DATE TO WS-DUP-DATE(WS-DUP-COUNT)
+           ELSE
+               PERFORM 1190-WARN-DUP-TABLE-FULL
+           END-IF.
+           IF NM-RUN-DATE = WS-RUN-DATE
+               AND NM-SEQUENCE-NBR > WS-MAX-SEQ-TODAY
+               MOVE NM-SEQUENCE-NBR TO WS-MAX-SEQ-TODAY
+           END-IF.
+
+       1190-WARN-DUP-TABLE-FULL.
+           IF NOT WS-DUP-TABLE-IS-FULL
+               DISPLAY "WARNING - DUPLICATE TABLE FULL - "
+                   "DETECTION DISABLED FOR REMAINING RECORDS"
+               MOVE "Y" TO WS-DUP-TABLE-FULL-SWITCH
+           END-IF.
+
+       2000-GET-PERSON-DATA.
+           MOVE "N" TO WS-VALID-SWITCH
+           PERFORM UNTIL WS-NAME-IS-VALID OR WS-END-OF-JOB
+               DISPLAY "Last name? (END to quit)"
+               ACCEPT PR-LAST-NAME FROM CONSOLE
+               IF PR-LAST-NAME = "END"
+                   MOVE "Y" TO WS-EOJ-SWITCH
+               ELSE
+                   MOVE PR-LAST-NAME TO WS-VALIDATE-TEXT
+                   PERFORM 3000-VALIDATE-TEXT
+                   PERFORM 6000-WRITE-AUDIT
+                   IF NOT WS-NAME-IS-VALID
+                       DISPLAY "INVALID LAST NAME - PLEASE RE-ENTER"
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF NOT WS-END-OF-JOB
+               PERFORM 2100-GET-REMAINING-FIELDS
+           END-IF.
+
+       2100-GET-REMAINING-FIELDS.
+           MOVE "N" TO WS-VALID-SWITCH
+           PERFORM UNTIL WS-NAME-IS-VALID
+               DISPLAY "First name?"
+               ACCEPT PR-FIRST-NAME FROM CONSOLE
+               MOVE PR-FIRST-NAME TO WS-VALIDATE-TEXT
+               PERFORM 3000-VALIDATE-TEXT
+               PERFORM 6000-WRITE-AUDIT
+               IF NOT WS-NAME-IS-VALID
+                   DISPLAY "INVALID FIRST NAME - PLEASE RE-ENTER"
+               END-IF
+           END-PERFORM.
+           DISPLAY "Middle initial?"
+           ACCEPT PR-MIDDLE-INITIAL FROM CONSOLE.
+           DISPLAY "Employee/visitor ID?"
+           ACCEPT PR-ID-NUMBER FROM CONSOLE.
+           DISPLAY "Department?"
+           ACCEPT PR-DEPARTMENT FROM CONSOLE.
+
+       2200-GET-PERSON-DATA-BATCH.
+           MOVE "N" TO WS-VALID-SWITCH
+           PERFORM UNTIL WS-NAME-IS-VALID OR WS-END-OF-JOB
+               READ TRANSACTION-FILE
+                   AT END MOVE "Y" TO WS-EOJ-SWITCH
+               END-READ
+               IF NOT WS-END-OF-JOB
+                   ADD 1 TO WS-TRANS-COUNT
+                   MOVE TR-LAST-NAME TO PR-LAST-NAME
+                   MOVE TR-FIRST-NAME TO PR-FIRST-NAME
+                   MOVE TR-MIDDLE-INITIAL TO PR-MIDDLE-INITIAL
+                   MOVE TR-ID-NUMBER TO PR-ID-NUMBER
+                   MOVE TR-DEPARTMENT TO PR-DEPARTMENT
+                   MOVE PR-LAST-NAME TO WS-VALIDATE-TEXT
+                   PERFORM 3000-VALIDATE-TEXT
+                   PERFORM 6000-WRITE-AUDIT
+                   IF WS-NAME-IS-VALID
+                       MOVE PR-FIRST-NAME TO WS-VALIDATE-TEXT
+                       PERFORM 3000-VALIDATE-TEXT
+                       PERFORM 6000-WRITE-AUDIT
+                   END-IF
+                   IF NOT WS-NAME-IS-VALID
+                       DISPLAY "SKIPPING INVALID TRANSACTION RECORD: "
+                           PR-LAST-NAME
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       2500-CAPTURE-PERSON.
+           MOVE "N" TO WS-COMMIT-SWITCH
+           PERFORM UNTIL WS-COMMIT-OK OR WS-END-OF-JOB
+               IF WS-BATCH-MODE
+                   PERFORM 2200-GET-PERSON-DATA-BATCH
+               ELSE
+                   PERFORM 2000-GET-PERSON-DATA
+               END-IF
+               IF NOT WS-END-OF-JOB
+                   PERFORM 6500-CHECK-DUPLICATE
+                   IF WS-DUPLICATE-FOUND AND NOT WS-BATCH-MODE
+                       PERFORM 6600-CONFIRM-DUPLICATE
+                   ELSE
+                       MOVE "Y" TO WS-COMMIT-SWITCH
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       3000-VALIDATE-TEXT.
+           MOVE "Y" TO WS-VALID-SWITCH
+           IF WS-VALIDATE-TEXT = SPACES OR WS-VALIDATE-TEXT = LOW-VALUES
+               MOVE "N" TO WS-VALID-SWITCH
+           ELSE
+               MOVE ZERO TO WS-PAREN-COUNT
+               PERFORM VARYING WS-SUBSCRIPT FROM 1 BY 1
+                       UNTIL WS-SUBSCRIPT > 20
+                   MOVE WS-VALIDATE-TEXT(WS-SUBSCRIPT:1) TO WS-CHAR
+                   EVALUATE TRUE
+                       WHEN WS-CHAR = SPACE
+                           CONTINUE
+                       WHEN WS-CHAR IS ALPHABETIC
+                           CONTINUE
+                       WHEN WS-CHAR = "'" OR WS-CHAR = "-"
+                            OR WS-CHAR = "," OR WS-CHAR = "."
+                           CONTINUE
+                       WHEN WS-CHAR = "("
+                           ADD 1 TO WS-PAREN-COUNT
+                       WHEN WS-CHAR = ")"
+                           SUBTRACT 1 FROM WS-PAREN-COUNT
+                       WHEN OTHER
+                           MOVE "N" TO WS-VALID-SWITCH
+                   END-EVALUATE
+               END-PERFORM
+               IF WS-PAREN-COUNT NOT = ZERO
+                   MOVE "N" TO WS-VALID-SWITCH
+               END-IF
+           END-IF.
+
+       6000-WRITE-AUDIT.
+           MOVE WS-USER-ID TO AUD-USER-ID.
+           MOVE WS-RUN-DATE TO AUD-TIMESTAMP(1:8).
+           ACCEPT WS-TIME-NOW FROM TIME.
+           MOVE WS-TIME-NOW TO AUD-TIMESTAMP(9:6).
+           MOVE WS-VALIDATE-TEXT TO AUD-RAW-INPUT.
+           IF WS-NAME-IS-VALID
+               MOVE "Y" TO AUD-VALID-FLAG
+           ELSE
+               MOVE "N" TO AUD-VALID-FLAG
+           END-IF.
+           WRITE AUD-RECORD.
+
+       6500-CHECK-DUPLICATE.
+           MOVE "N" TO WS-DUP-FOUND-SWITCH.
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(PR-LAST-NAME))
+               TO WS-COMPARE-LAST.
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(PR-FIRST-NAME))
+               TO WS-COMPARE-FIRST.
+           PERFORM VARYING WS-DUP-IDX FROM 1 BY 1
+                   UNTIL WS-DUP-IDX > WS-DUP-COUNT
+                       OR WS-DUPLICATE-FOUND
+               IF WS-DUP-LAST(WS-DUP-IDX) = WS-COMPARE-LAST
+                   AND WS-DUP-FIRST(WS-DUP-IDX) = WS-COMPARE-FIRST
+                   MOVE "Y" TO WS-DUP-FOUND-SWITCH
+                   MOVE WS-DUP-SEQ(WS-DUP-IDX) TO WS-DUP-MATCH-SEQ
+                   MOVE WS-DUP-DATE(WS-DUP-IDX) TO WS-DUP-MATCH-DATE
+               END-IF
+           END-PERFORM.
+           IF WS-DUPLICATE-FOUND
+               DISPLAY "POSSIBLE DUPLICATE OF RECORD #" WS-DUP-MATCH-SEQ
+                   " DATED " WS-DUP-MATCH-DATE
+           END-IF.
+
+       6600-CONFIRM-DUPLICATE.
+           DISPLAY "COMMIT THIS ENTRY ANYWAY? (Y/N)"
+           ACCEPT WS-CONFIRM-RESPONSE FROM CONSOLE.
+           IF WS-CONFIRM-RESPONSE = "Y" OR WS-CONFIRM-RESPONSE = "y"
+               MOVE "Y" TO WS-COMMIT-SWITCH
+           ELSE
+               DISPLAY "DISCARDING ENTRY - RE-ENTER"
+           END-IF.
+
+       5000-WRITE-NAME-MASTER.
+           ADD 1 TO WS-SEQUENCE-NBR.
+           MOVE WS-RUN-DATE TO NM-RUN-DATE.
+           MOVE WS-SEQUENCE-NBR TO NM-SEQUENCE-NBR.
+           MOVE PR-LAST-NAME TO NM-LAST-NAME.
+           MOVE PR-FIRST-NAME TO NM-FIRST-NAME.
+           MOVE PR-MIDDLE-INITIAL TO NM-MIDDLE-INITIAL.
+           MOVE PR-ID-NUMBER TO NM-ID-NUMBER.
+           MOVE PR-DEPARTMENT TO NM-DEPARTMENT.
+           MOVE SPACES TO NM-FILLER.
+           WRITE NAME-MASTER-RECORD.
+           IF WS-DUP-COUNT < 9999
+               ADD 1 TO WS-DUP-COUNT
+               MOVE WS-COMPARE-LAST TO WS-DUP-LAST(WS-DUP-COUNT)
+               MOVE WS-COMPARE-FIRST TO WS-DUP-FIRST(WS-DUP-COUNT)
+               MOVE WS-SEQUENCE-NBR TO WS-DUP-SEQ(WS-DUP-COUNT)
+               MOVE WS-RUN-DATE TO WS-DUP-DATE(WS-DUP-COUNT)
+           ELSE
+               PERFORM 1190-WARN-DUP-TABLE-FULL
+           END-IF.
+           IF WS-BATCH-MODE
+               AND FUNCTION MOD(WS-SEQUENCE-NBR, WS-CHECKPOINT-INTERVAL)
+                   = 0
+               PERFORM 7000-WRITE-CHECKPOINT
+           END-IF.
+
+       7000-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-TRANS-COUNT TO CKP-LAST-TRANS-COUNT.
+           MOVE WS-SEQUENCE-NBR TO CKP-LAST-NM-SEQ.
+           WRITE CKP-RECORD.
+           CLOSE CHECKPOINT-FILE.
+           DISPLAY "CHECKPOINT WRITTEN AT SEQUENCE " WS-SEQUENCE-NBR.
+
+       9000-TERMINATE.
+           IF WS-BATCH-MODE
+               CLOSE TRANSACTION-FILE
+           END-IF.
+           CLOSE NAME-MASTER-FILE.
+           CLOSE AUDIT-FILE.

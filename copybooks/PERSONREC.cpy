@@ -0,0 +1,6 @@
+       01  PERSON-RECORD.
+           05  PR-LAST-NAME             PIC X(15).
+           05  PR-FIRST-NAME            PIC X(12).
+           05  PR-MIDDLE-INITIAL        PIC X(01).
+           05  PR-ID-NUMBER             PIC X(09).
+           05  PR-DEPARTMENT            PIC X(04).

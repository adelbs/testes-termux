@@ -0,0 +1,7 @@
+       01  NAME-MASTER-RECORD.
+           05  NM-RUN-DATE              PIC 9(08).
+           05  NM-SEQUENCE-NBR          PIC 9(06).
+           COPY PERSONREC
+               REPLACING ==01  PERSON-RECORD.== BY == ==
+                         LEADING ==PR-== BY ==NM-==.
+           05  NM-FILLER                PIC X(25).
